@@ -1,30 +1,297 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SQLINJECTION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USERID       PIC X(20).
-       01 PASSWORD     PIC X(20).
-       01 SQLQUERY     PIC X(200).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter UserID:".
-           ACCEPT USERID.
-           DISPLAY "Enter Password:".
-           ACCEPT PASSWORD.
-
-           * Construção dinâmica da query sem sanitização
-           STRING "SELECT * FROM USERS WHERE USERID = '"
-                  USERID DELIMITED BY SIZE
-                  "' AND PASSWORD = '"
-                  PASSWORD DELIMITED BY SIZE
-                  "'" DELIMITED BY SIZE
-                  INTO SQLQUERY.
-
-           DISPLAY "Executing SQL: " SQLQUERY.
-
-           EXEC SQL
-               EXECUTE IMMEDIATE :SQLQUERY
-           END-EXEC.
-
-           STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQLINJECTION.
+000030 AUTHOR. J. ALVAREZ.
+000040 INSTALLATION. UNIZAR BANK - RETAIL SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/15/2019 JA    ORIGINAL VERSION.
+000120* 08/08/2026 OSG   ADDED AUDIT-TRAIL-FILE - ONE RECORD WRITTEN FOR
+000130*                  EVERY LOGIN ATTEMPT, RIGHT AFTER THE DYNAMIC
+000140*                  EXECUTE IMMEDIATE STEP. RENAMED WORKING-STORAGE
+000150*                  PASSWORD TO USER-PASSWORD (RESERVED WORD).
+000160* 08/08/2026 OSG   ADDED FAILED-ATTEMPT-COUNT LOCKOUT CHECK KEYED
+000170*                  ON USERID AHEAD OF THE LOGIN QUERY.
+000180* 08/08/2026 OSG   ADDED SQLCODE CHECK AFTER EXECUTE IMMEDIATE,
+000190*                  LOGGING NON-ZERO CODES TO DB-ERROR-LOG, AND
+000200*                  ADDED THE SHARED USERSREC LAYOUT.
+000210* 08/08/2026 OSG   ADDED PASSWORD-POLICY CHECK (MINIMUM LENGTH AND
+000220*                  EXPIRATION DATE) AHEAD OF THE LOGIN QUERY.
+000230* 08/08/2026 OSG   LOCKOUT PATH NOW WRITES AN AUDIT RECORD LIKE
+000240*                  EVERY OTHER OUTCOME INSTEAD OF EXITING SILENT.
+000250*                  ADDED A FOLLOW-UP STATIC SELECT AFTER THE
+000260*                  DYNAMIC EXECUTE IMMEDIATE SO THE SHARED
+000270*                  USERSREC FIELDS ARE ACTUALLY POPULATED INSTEAD
+000280*                  OF SITTING UNUSED. THE LOCKOUT THRESHOLD NOW
+000290*                  COMES FROM LOCKCFG.CPY, SHARED WITH THE BATCH
+000300*                  PROGRAM.
+000310* 08/08/2026 OSG   REVIEW ROUND 3: THE FOLLOW-UP SELECT POPULATED
+000320*                  USR-ACCOUNT-STATUS BUT NOTHING EVER LOOKED AT
+000330*                  IT, SO A SUSPENDED OR CLOSED ACCOUNT STILL
+000340*                  AUTHENTICATED. NOW REJECTED THE SAME WAY
+000350*                  TESTE.CBL REJECTS A NON-ACTIVE STATUS.
+000360* 08/08/2026 OSG   REVIEW ROUND 4: AUD-BRANCH-NUMBER WAS ALWAYS
+000370*                  ZEROES, SO THE DAILY REPORT COULD NEVER BREAK
+000380*                  ON IT. NOW PROMPTS FOR THE TELLER'S BRANCH
+000390*                  NUMBER ALONGSIDE THE USERID/PASSWORD AND
+000400*                  CARRIES IT THROUGH TO THE AUDIT RECORD.
+000410*================================================================
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000460         ORGANIZATION IS SEQUENTIAL.
+000470
+000480     SELECT DB-ERROR-LOG ASSIGN TO "DBERRLOG"
+000490         ORGANIZATION IS SEQUENTIAL.
+000500
+000510     SELECT FAILED-ATTEMPT-COUNT ASSIGN TO "LOCKOUT"
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS DYNAMIC
+000540         RECORD KEY IS LCK-USERID
+000550         FILE STATUS IS WS-LOCK-STATUS.
+000560
+000570     SELECT PASSWORD-POLICY ASSIGN TO "PWPOLICY"
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS DYNAMIC
+000600         RECORD KEY IS PWP-USERID
+000610         FILE STATUS IS WS-PWP-STATUS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  AUDIT-TRAIL-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY AUDITREC.
+000680
+000690 FD  DB-ERROR-LOG
+000700     LABEL RECORDS ARE STANDARD.
+000710     COPY DBERRREC.
+000720
+000730 FD  FAILED-ATTEMPT-COUNT
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY LOCKREC.
+000760
+000770 FD  PASSWORD-POLICY
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY PWPOLICY.
+000800
+000810 WORKING-STORAGE SECTION.
+000820 COPY USERSREC.
+000830 01  USERID                      PIC X(20).
+000840 01  WS-BRANCH-NUMBER            PIC 9(04).
+000850 01  USER-PASSWORD               PIC X(20).
+000860 01  SQLQUERY                    PIC X(200).
+000870 01  SQLCODE                     PIC S9(09) COMP VALUE ZERO.
+000880 01  WS-SQL-OPERATION            PIC X(10).
+000890 01  WS-AUTH-SQLCODE             PIC S9(09) COMP.
+000900
+000910 01  WS-LOCK-STATUS              PIC X(02).
+000920 COPY LOCKCFG.
+000930
+000940 01  WS-PWP-STATUS               PIC X(02).
+000950 01  WS-PWD-LENGTH               PIC 9(02) COMP VALUE ZERO.
+000960 01  WS-PWD-VALID-SWITCH         PIC X(01) VALUE 'Y'.
+000970     88  WS-PWD-VALID                    VALUE 'Y'.
+000980     88  WS-PWD-INVALID                  VALUE 'N'.
+000990
+001000
+001010 01  WS-SYS-DATE                 PIC 9(08).
+001020 01  WS-SYS-TIME                 PIC 9(08).
+001030 01  WS-CURRENT-TIMESTAMP        PIC X(26).
+001040
+001050 PROCEDURE DIVISION.
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001080     PERFORM 2000-ACCEPT-CREDENTIALS THRU 2000-EXIT.
+001090     PERFORM 3000-AUTHENTICATE-USER THRU 3000-EXIT.
+001100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001110     STOP RUN.
+001120
+001130 1000-INITIALIZE.
+001140     OPEN EXTEND AUDIT-TRAIL-FILE.
+001150     OPEN EXTEND DB-ERROR-LOG.
+001160     OPEN I-O FAILED-ATTEMPT-COUNT.
+001170     IF WS-LOCK-STATUS NOT = '00'
+001180         DISPLAY 'UNABLE TO OPEN LOCKOUT FILE - STATUS '
+001190             WS-LOCK-STATUS
+001200         STOP RUN
+001210     END-IF.
+001220     OPEN INPUT PASSWORD-POLICY.
+001230     IF WS-PWP-STATUS NOT = '00'
+001240         DISPLAY 'UNABLE TO OPEN PASSWORD-POLICY FILE - STATUS '
+001250             WS-PWP-STATUS
+001260         STOP RUN
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300
+001310 2000-ACCEPT-CREDENTIALS.
+001320     DISPLAY "Enter UserID:".
+001330     ACCEPT USERID.
+001340     DISPLAY "Enter Branch Number:".
+001350     ACCEPT WS-BRANCH-NUMBER.
+001360     DISPLAY "Enter Password:".
+001370     ACCEPT USER-PASSWORD.
+001380 2000-EXIT.
+001390     EXIT.
+001400
+001410 3000-AUTHENTICATE-USER.
+001420     PERFORM 3100-CHECK-LOCKOUT THRU 3100-EXIT.
+001430     IF LCK-ACCOUNT-LOCKED
+001440         DISPLAY 'ACCOUNT LOCKED - TOO MANY FAILED ATTEMPTS'
+001450         MOVE 9999 TO SQLCODE
+001460         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+001470         PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+001480         GO TO 3000-EXIT
+001490     END-IF.
+001500
+001510     PERFORM 3050-CHECK-PASSWORD-POLICY THRU 3050-EXIT.
+001520     IF WS-PWD-INVALID
+001530         DISPLAY 'PASSWORD REJECTED - TOO SHORT OR EXPIRED'
+001540         MOVE 9999 TO SQLCODE
+001550         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+001560         PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+001570         PERFORM 3200-UPDATE-LOCKOUT-COUNTER THRU 3200-EXIT
+001580         GO TO 3000-EXIT
+001590     END-IF.
+001600* CONSTRUCAO DINAMICA DA QUERY SEM SANITIZACAO.
+001610     STRING "SELECT * FROM USERS WHERE USERID = '"
+001620            USERID DELIMITED BY SIZE
+001630            "' AND PASSWORD = '"
+001640            USER-PASSWORD DELIMITED BY SIZE
+001650            "'" DELIMITED BY SIZE
+001660            INTO SQLQUERY.
+001670
+001680     DISPLAY "Executing SQL: " SQLQUERY.
+001690
+001700     EXEC SQL
+001710         EXECUTE IMMEDIATE :SQLQUERY
+001720     END-EXEC.
+001730     MOVE 'EXECUTE' TO WS-SQL-OPERATION.
+001740     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+001750
+001760     MOVE SQLCODE TO WS-AUTH-SQLCODE.
+001770     MOVE USERID TO USR-USER-ID.
+001780     EXEC SQL
+001790         SELECT ACCOUNT_STATUS, ACCOUNT_BALANCE, LAST_LOGIN_DATE,
+001800             HIGH_VALUE_FLAG
+001810           INTO :USR-ACCOUNT-STATUS, :USR-ACCOUNT-BALANCE,
+001820             :USR-LAST-LOGIN-DATE, :USR-HIGH-VALUE-FLAG
+001830           FROM USERS
+001840          WHERE USER_ID = :USR-USER-ID
+001850     END-EXEC.
+001860     MOVE 'SELECT' TO WS-SQL-OPERATION.
+001870     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+001880     MOVE WS-AUTH-SQLCODE TO SQLCODE.
+001890     IF SQLCODE = ZERO AND NOT USR-ACCOUNT-ACTIVE
+001900         MOVE 9999 TO SQLCODE
+001910     END-IF.
+001920
+001930     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+001940     PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT.
+001950     PERFORM 3200-UPDATE-LOCKOUT-COUNTER THRU 3200-EXIT.
+001960 3000-EXIT.
+001970     EXIT.
+001980
+001990 3100-CHECK-LOCKOUT.
+002000     MOVE USERID TO LCK-USERID.
+002010     READ FAILED-ATTEMPT-COUNT
+002020         INVALID KEY
+002030             MOVE ZERO TO LCK-FAILED-COUNT
+002040             SET LCK-ACCOUNT-OK TO TRUE
+002050     END-READ.
+002060 3100-EXIT.
+002070     EXIT.
+002080
+002090 3050-CHECK-PASSWORD-POLICY.
+002100     MOVE USERID TO PWP-USERID.
+002110     READ PASSWORD-POLICY
+002120         INVALID KEY
+002130             SET WS-PWD-VALID TO TRUE
+002140         NOT INVALID KEY
+002150             PERFORM 3060-VALIDATE-PASSWORD THRU 3060-EXIT
+002160     END-READ.
+002170 3050-EXIT.
+002180     EXIT.
+002190
+002200 3060-VALIDATE-PASSWORD.
+002210     SET WS-PWD-VALID TO TRUE.
+002220     MOVE ZERO TO WS-PWD-LENGTH.
+002230     INSPECT USER-PASSWORD TALLYING WS-PWD-LENGTH
+002240         FOR CHARACTERS BEFORE INITIAL SPACE.
+002250     IF WS-PWD-LENGTH < PWP-MIN-LENGTH
+002260         SET WS-PWD-INVALID TO TRUE
+002270     END-IF.
+002280     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002290     IF PWP-EXPIRATION-DATE < WS-SYS-DATE
+002300         SET WS-PWD-INVALID TO TRUE
+002310     END-IF.
+002320 3060-EXIT.
+002330     EXIT.
+002340
+002350 3200-UPDATE-LOCKOUT-COUNTER.
+002360     IF SQLCODE = ZERO
+002370         MOVE ZERO TO LCK-FAILED-COUNT
+002380         SET LCK-ACCOUNT-OK TO TRUE
+002390     ELSE
+002400         ADD 1 TO LCK-FAILED-COUNT
+002410         IF LCK-FAILED-COUNT >= LCK-MAX-FAILED-ATTEMPTS
+002420             SET LCK-ACCOUNT-LOCKED TO TRUE
+002430         END-IF
+002440     END-IF.
+002450     MOVE USERID               TO LCK-USERID.
+002460     MOVE WS-CURRENT-TIMESTAMP TO LCK-LAST-ATTEMPT-TS.
+002470     REWRITE LCK-LOCKOUT-RECORD
+002480         INVALID KEY
+002490             WRITE LCK-LOCKOUT-RECORD
+002500     END-REWRITE.
+002510 3200-EXIT.
+002520     EXIT.
+002530
+002540 7000-BUILD-TIMESTAMP.
+002550     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002560     ACCEPT WS-SYS-TIME FROM TIME.
+002570     STRING WS-SYS-DATE (1:4) '-' WS-SYS-DATE (5:2) '-'
+002580            WS-SYS-DATE (7:2) '-' WS-SYS-TIME (1:2) '.'
+002590            WS-SYS-TIME (3:2) '.' WS-SYS-TIME (5:2)
+002600            DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+002610     END-STRING.
+002620 7000-EXIT.
+002630     EXIT.
+002640
+002650 7600-LOG-SQL-ERROR.
+002660     IF SQLCODE NOT = ZERO
+002670         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+002680         MOVE 'SQLINJECTION'        TO DBE-PROGRAM-ID
+002690         MOVE WS-CURRENT-TIMESTAMP  TO DBE-TIMESTAMP
+002700         MOVE WS-SQL-OPERATION      TO DBE-OPERATION
+002710         MOVE SQLCODE               TO DBE-SQLCODE
+002720         WRITE DBE-ERROR-RECORD
+002730     END-IF.
+002740 7600-EXIT.
+002750     EXIT.
+002760
+002770 7500-WRITE-AUDIT-RECORD.
+002780     MOVE USERID                TO AUD-USERID.
+002790     MOVE WS-CURRENT-TIMESTAMP  TO AUD-TIMESTAMP.
+002800     MOVE 'SQLINJECTION'        TO AUD-PROGRAM-ID.
+002810     MOVE WS-BRANCH-NUMBER      TO AUD-BRANCH-NUMBER.
+002820     IF SQLCODE = ZERO
+002830         SET AUD-SUCCESS TO TRUE
+002840     ELSE
+002850         SET AUD-FAILURE TO TRUE
+002860     END-IF.
+002870     WRITE AUD-AUDIT-RECORD.
+002880 7500-EXIT.
+002890     EXIT.
+002900
+002910 8000-TERMINATE.
+002920     CLOSE AUDIT-TRAIL-FILE.
+002930     CLOSE DB-ERROR-LOG.
+002940     CLOSE FAILED-ATTEMPT-COUNT.
+002950     CLOSE PASSWORD-POLICY.
+002960 8000-EXIT.
+002970     EXIT.
