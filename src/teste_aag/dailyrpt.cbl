@@ -0,0 +1,276 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DAILYAUTHRPT.
+000030 AUTHOR. OPERATIONS SYSTEMS GROUP.
+000040 INSTALLATION. UNIZAR BANK - RETAIL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 OSG   ORIGINAL VERSION - PRINT-FORMATTED DAILY
+000120*                  AUTHENTICATION ACTIVITY REPORT, SORTED OFF
+000130*                  AUDIT-TRAIL-FILE, SHOWING SUCCESS/FAILURE
+000140*                  COUNTS BY USERID WITHIN BRANCH NUMBER.
+000150* 08/08/2026 OSG   DROPPED THE BRANCH BREAKOUT - AUD-BRANCH-NUMBER
+000160*                  WAS NEVER POPULATED WITH A REAL VALUE ANYWHERE
+000170*                  IN THE SYSTEM, SO IT GAVE NO USEFUL CONTROL
+000180*                  BREAK. REPORT IS NOW SORTED AND TOTALED BY
+000190*                  USERID ONLY, WITH A SINGLE GRAND TOTAL.
+000200* 08/08/2026 OSG   REVIEW ROUND 3: AUDITTRL IS OPENED EXTEND AND
+000210*                  NEVER ROTATED, SO A "DAILY" RUN WAS TOTALING
+000220*                  EVERY LOGIN EVER RECORDED. THE SORT NOW RUNS
+000230*                  OFF AN INPUT PROCEDURE THAT ONLY RELEASES
+000240*                  RECORDS DATED THE RUN DATE. ALSO WIDENED THE
+000250*                  SUCCESS/FAILURE EDITED PICTURES TO MATCH THE
+000260*                  7-DIGIT COMP COUNTERS THEY ARE MOVED FROM.
+000270* 08/08/2026 OSG   REVIEW ROUND 4: THE LOGIN PROGRAMS NOW CAPTURE
+000280*                  A REAL AUD-BRANCH-NUMBER (PROMPTED FROM THE
+000290*                  TELLER INTERACTIVELY, CARRIED ON TRAN-AUTH-FILE
+000300*                  FOR THE OVERNIGHT BATCH) INSTEAD OF ALWAYS
+000310*                  WRITING ZEROES, SO THE BRANCH BREAKOUT DROPPED
+000320*                  ABOVE IS RESTORED - USERID TOTALS NEST WITHIN A
+000330*                  BRANCH TOTAL AGAIN, AS ORIGINALLY INTENDED.
+000340*================================================================
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000390         ORGANIZATION IS SEQUENTIAL.
+000400
+000410     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+000420
+000430     SELECT DAILY-AUTH-REPORT ASSIGN TO "AUTHRPT"
+000440         ORGANIZATION IS SEQUENTIAL.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  AUDIT-TRAIL-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500     COPY AUDITREC.
+000510
+000520 SD  SORT-WORK-FILE.
+000530 01  SRT-AUDIT-RECORD.
+000540     05  SRT-USERID              PIC X(20).
+000550     05  SRT-TIMESTAMP           PIC X(26).
+000560     05  SRT-PROGRAM-ID          PIC X(20).
+000570     05  SRT-BRANCH-NUMBER       PIC 9(04).
+000580     05  SRT-OUTCOME             PIC X(01).
+000590         88  SRT-SUCCESS                 VALUE 'S'.
+000600         88  SRT-FAILURE                 VALUE 'F'.
+000610
+000620 FD  DAILY-AUTH-REPORT
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  RPT-PRINT-LINE              PIC X(80).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 77  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000680     88  WS-EOF-YES                      VALUE 'Y'.
+000690     88  WS-EOF-NO                       VALUE 'N'.
+000700
+000710 77  WS-AUDIT-EOF-SWITCH         PIC X(01) VALUE 'N'.
+000720     88  WS-AUDIT-EOF-YES                VALUE 'Y'.
+000730     88  WS-AUDIT-EOF-NO                  VALUE 'N'.
+000740
+000750 01  WS-PRIOR-BRANCH              PIC 9(04) VALUE ZERO.
+000760 01  WS-PRIOR-USERID              PIC X(20) VALUE SPACES.
+000770
+000780 77  WS-USER-SUCCESS-COUNT        PIC 9(07) COMP VALUE ZERO.
+000790 77  WS-USER-FAILURE-COUNT        PIC 9(07) COMP VALUE ZERO.
+000800 77  WS-BRANCH-SUCCESS-COUNT      PIC 9(07) COMP VALUE ZERO.
+000810 77  WS-BRANCH-FAILURE-COUNT      PIC 9(07) COMP VALUE ZERO.
+000820 77  WS-GRAND-SUCCESS-COUNT       PIC 9(07) COMP VALUE ZERO.
+000830 77  WS-GRAND-FAILURE-COUNT       PIC 9(07) COMP VALUE ZERO.
+000840
+000850 01  WS-SYS-DATE                  PIC 9(08).
+000860 01  WS-SYS-TIME                  PIC 9(08).
+000870 01  WS-CURRENT-TIMESTAMP         PIC X(26).
+000880
+000890 01  WS-HEADING-LINE-1.
+000900     05  FILLER                  PIC X(80) VALUE
+000910       'UNIZAR BANK - RETAIL SYSTEMS  DAILY AUTH ACTIVITY RPT'.
+000920
+000930 01  WS-HEADING-LINE-2.
+000940     05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+000950     05  HDG-RUN-DATE            PIC X(10).
+000960     05  FILLER                  PIC X(60) VALUE SPACES.
+000970
+000980 01  WS-COLUMN-HEADING-LINE.
+000990     05  FILLER                  PIC X(06) VALUE 'BRANCH'.
+001000     05  FILLER                  PIC X(04) VALUE SPACES.
+001010     05  FILLER                  PIC X(20) VALUE 'USERID'.
+001020     05  FILLER                  PIC X(04) VALUE SPACES.
+001030     05  FILLER                  PIC X(10) VALUE 'SUCCESSES'.
+001040     05  FILLER                  PIC X(04) VALUE SPACES.
+001050     05  FILLER                  PIC X(08) VALUE 'FAILURES'.
+001060
+001070 01  WS-BLANK-LINE.
+001080     05  FILLER                  PIC X(80) VALUE SPACES.
+001090
+001100 01  WS-DETAIL-LINE.
+001110     05  FILLER                  PIC X(10) VALUE SPACES.
+001120     05  DTL-USERID              PIC X(20).
+001130     05  FILLER                  PIC X(04) VALUE SPACES.
+001140     05  DTL-SUCCESS             PIC Z,ZZZ,ZZ9.
+001150     05  FILLER                  PIC X(05) VALUE SPACES.
+001160     05  DTL-FAILURE             PIC Z,ZZZ,ZZ9.
+001170
+001180 01  WS-BRANCH-TOTAL-LINE.
+001190     05  FILLER                  PIC X(02) VALUE SPACES.
+001200     05  FILLER                  PIC X(07) VALUE 'BRANCH '.
+001210     05  BRT-BRANCH-NUMBER       PIC 9(04).
+001220     05  FILLER                  PIC X(05) VALUE ' TOT:'.
+001230     05  FILLER                  PIC X(12) VALUE SPACES.
+001240     05  BRT-SUCCESS             PIC Z,ZZZ,ZZ9.
+001250     05  FILLER                  PIC X(05) VALUE SPACES.
+001260     05  BRT-FAILURE             PIC Z,ZZZ,ZZ9.
+001270
+001280 01  WS-GRAND-TOTAL-LINE.
+001290     05  FILLER                  PIC X(10) VALUE 'GRAND TOT:'.
+001300     05  FILLER                  PIC X(20) VALUE SPACES.
+001310     05  GDT-SUCCESS             PIC Z,ZZZ,ZZ9.
+001320     05  FILLER                  PIC X(05) VALUE SPACES.
+001330     05  GDT-FAILURE             PIC Z,ZZZ,ZZ9.
+001340
+001350 PROCEDURE DIVISION.
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     SORT SORT-WORK-FILE
+001390         ON ASCENDING KEY SRT-BRANCH-NUMBER SRT-USERID
+001400         INPUT PROCEDURE IS 1500-FILTER-AND-RELEASE THRU 1500-EXIT
+001410         OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT THRU 2000-EXIT.
+001420     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001430     STOP RUN.
+001440
+001450 1000-INITIALIZE.
+001460     OPEN OUTPUT DAILY-AUTH-REPORT.
+001470     MOVE 'N' TO WS-EOF-SWITCH.
+001480     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+001490     PERFORM 7100-WRITE-HEADINGS THRU 7100-EXIT.
+001500 1000-EXIT.
+001510     EXIT.
+001520
+001530 1500-FILTER-AND-RELEASE.
+001540     OPEN INPUT AUDIT-TRAIL-FILE.
+001550     PERFORM 1550-READ-AUDIT-RECORD THRU 1550-EXIT.
+001560     PERFORM 1560-RELEASE-IF-TODAY THRU 1560-EXIT
+001570         UNTIL WS-AUDIT-EOF-YES.
+001580     CLOSE AUDIT-TRAIL-FILE.
+001590 1500-EXIT.
+001600     EXIT.
+001610
+001620 1550-READ-AUDIT-RECORD.
+001630     READ AUDIT-TRAIL-FILE
+001640         AT END
+001650             MOVE 'Y' TO WS-AUDIT-EOF-SWITCH
+001660     END-READ.
+001670 1550-EXIT.
+001680     EXIT.
+001690
+001700 1560-RELEASE-IF-TODAY.
+001710     IF AUD-TIMESTAMP (1:10) = WS-CURRENT-TIMESTAMP (1:10)
+001720         RELEASE SRT-AUDIT-RECORD FROM AUD-AUDIT-RECORD
+001730     END-IF.
+001740     PERFORM 1550-READ-AUDIT-RECORD THRU 1550-EXIT.
+001750 1560-EXIT.
+001760     EXIT.
+001770
+001780 2000-PRODUCE-REPORT.
+001790     PERFORM 2050-RETURN-SORTED-RECORD THRU 2050-EXIT.
+001800     PERFORM 2100-PROCESS-SORTED-RECORD THRU 2100-EXIT
+001810         UNTIL WS-EOF-YES.
+001820     IF WS-PRIOR-USERID NOT = SPACES
+001830         PERFORM 2200-WRITE-USER-TOTAL THRU 2200-EXIT
+001840         PERFORM 2300-WRITE-BRANCH-TOTAL THRU 2300-EXIT
+001850     END-IF.
+001860     PERFORM 2900-WRITE-GRAND-TOTAL THRU 2900-EXIT.
+001870 2000-EXIT.
+001880     EXIT.
+001890
+001900 2050-RETURN-SORTED-RECORD.
+001910     RETURN SORT-WORK-FILE
+001920         AT END
+001930             MOVE 'Y' TO WS-EOF-SWITCH
+001940     END-RETURN.
+001950 2050-EXIT.
+001960     EXIT.
+001970
+001980 2100-PROCESS-SORTED-RECORD.
+001990     IF WS-PRIOR-USERID = SPACES
+002000         MOVE SRT-BRANCH-NUMBER TO WS-PRIOR-BRANCH
+002010         MOVE SRT-USERID        TO WS-PRIOR-USERID
+002020     END-IF.
+002030     IF SRT-USERID NOT = WS-PRIOR-USERID
+002040         PERFORM 2200-WRITE-USER-TOTAL THRU 2200-EXIT
+002050         IF SRT-BRANCH-NUMBER NOT = WS-PRIOR-BRANCH
+002060             PERFORM 2300-WRITE-BRANCH-TOTAL THRU 2300-EXIT
+002070             MOVE SRT-BRANCH-NUMBER TO WS-PRIOR-BRANCH
+002080         END-IF
+002090         MOVE SRT-USERID TO WS-PRIOR-USERID
+002100     END-IF.
+002110     IF SRT-SUCCESS
+002120         ADD 1 TO WS-USER-SUCCESS-COUNT
+002130         ADD 1 TO WS-BRANCH-SUCCESS-COUNT
+002140         ADD 1 TO WS-GRAND-SUCCESS-COUNT
+002150     ELSE
+002160         ADD 1 TO WS-USER-FAILURE-COUNT
+002170         ADD 1 TO WS-BRANCH-FAILURE-COUNT
+002180         ADD 1 TO WS-GRAND-FAILURE-COUNT
+002190     END-IF.
+002200     PERFORM 2050-RETURN-SORTED-RECORD THRU 2050-EXIT.
+002210 2100-EXIT.
+002220     EXIT.
+002230
+002240 2200-WRITE-USER-TOTAL.
+002250     MOVE WS-PRIOR-USERID        TO DTL-USERID.
+002260     MOVE WS-USER-SUCCESS-COUNT  TO DTL-SUCCESS.
+002270     MOVE WS-USER-FAILURE-COUNT  TO DTL-FAILURE.
+002280     WRITE RPT-PRINT-LINE FROM WS-DETAIL-LINE.
+002290     MOVE ZERO TO WS-USER-SUCCESS-COUNT.
+002300     MOVE ZERO TO WS-USER-FAILURE-COUNT.
+002310 2200-EXIT.
+002320     EXIT.
+002330
+002340 2300-WRITE-BRANCH-TOTAL.
+002350     MOVE WS-PRIOR-BRANCH          TO BRT-BRANCH-NUMBER.
+002360     MOVE WS-BRANCH-SUCCESS-COUNT  TO BRT-SUCCESS.
+002370     MOVE WS-BRANCH-FAILURE-COUNT  TO BRT-FAILURE.
+002380     WRITE RPT-PRINT-LINE FROM WS-BRANCH-TOTAL-LINE.
+002390     WRITE RPT-PRINT-LINE FROM WS-BLANK-LINE.
+002400     MOVE ZERO TO WS-BRANCH-SUCCESS-COUNT.
+002410     MOVE ZERO TO WS-BRANCH-FAILURE-COUNT.
+002420 2300-EXIT.
+002430     EXIT.
+002440
+002450 2900-WRITE-GRAND-TOTAL.
+002460     MOVE WS-GRAND-SUCCESS-COUNT TO GDT-SUCCESS.
+002470     MOVE WS-GRAND-FAILURE-COUNT TO GDT-FAILURE.
+002480     WRITE RPT-PRINT-LINE FROM WS-GRAND-TOTAL-LINE.
+002490 2900-EXIT.
+002500     EXIT.
+002510
+002520 7000-BUILD-TIMESTAMP.
+002530     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002540     ACCEPT WS-SYS-TIME FROM TIME.
+002550     STRING WS-SYS-DATE (1:4) '-' WS-SYS-DATE (5:2) '-'
+002560         WS-SYS-DATE (7:2) '-' WS-SYS-TIME (1:2) '.'
+002570         WS-SYS-TIME (3:2) '.' WS-SYS-TIME (5:2)
+002580         DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+002590     END-STRING.
+002600 7000-EXIT.
+002610     EXIT.
+002620
+002630 7100-WRITE-HEADINGS.
+002640     MOVE WS-CURRENT-TIMESTAMP (1:10) TO HDG-RUN-DATE.
+002650     WRITE RPT-PRINT-LINE FROM WS-HEADING-LINE-1.
+002660     WRITE RPT-PRINT-LINE FROM WS-HEADING-LINE-2.
+002670     WRITE RPT-PRINT-LINE FROM WS-BLANK-LINE.
+002680     WRITE RPT-PRINT-LINE FROM WS-COLUMN-HEADING-LINE.
+002690     WRITE RPT-PRINT-LINE FROM WS-BLANK-LINE.
+002700 7100-EXIT.
+002710     EXIT.
+002720
+002730 8000-TERMINATE.
+002740     CLOSE DAILY-AUTH-REPORT.
+002750 8000-EXIT.
+002760     EXIT.
