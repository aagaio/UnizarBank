@@ -0,0 +1,73 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LOCKRESET.
+000030 AUTHOR. OPERATIONS SYSTEMS GROUP.
+000040 INSTALLATION. UNIZAR BANK - RETAIL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 OSG   ORIGINAL VERSION - OPERATOR UTILITY TO CLEAR
+000120*                  THE FAILED-ATTEMPT-COUNT LOCKOUT FOR A SINGLE
+000130*                  USERID ONCE IT HAS BEEN VERIFIED SAFE TO DO SO.
+000140* 08/08/2026 OSG   REVIEW ROUND 3: CHECK FILE STATUS AFTER OPENING
+000150*                  FAILED-ATTEMPT-COUNT SO A FAILURE TO OPEN THE
+000160*                  LOCKOUT FILE DOES NOT FAIL SILENTLY.
+000170*================================================================
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT FAILED-ATTEMPT-COUNT ASSIGN TO "LOCKOUT"
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS DYNAMIC
+000240         RECORD KEY IS LCK-USERID
+000250         FILE STATUS IS WS-LOCK-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  FAILED-ATTEMPT-COUNT
+000300     LABEL RECORDS ARE STANDARD.
+000310     COPY LOCKREC.
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-LOCK-STATUS              PIC X(02).
+000350 01  WS-RESET-USERID             PIC X(20).
+000360
+000370 PROCEDURE DIVISION.
+000380 0000-MAINLINE.
+000390     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000400     PERFORM 2000-RESET-LOCKOUT THRU 2000-EXIT.
+000410     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000420     STOP RUN.
+000430
+000440 1000-INITIALIZE.
+000450     OPEN I-O FAILED-ATTEMPT-COUNT.
+000460     IF WS-LOCK-STATUS NOT = '00'
+000470         DISPLAY 'UNABLE TO OPEN LOCKOUT FILE - STATUS '
+000480             WS-LOCK-STATUS
+000490         STOP RUN
+000500     END-IF.
+000510     DISPLAY 'USERID TO UNLOCK:'.
+000520     ACCEPT WS-RESET-USERID.
+000530 1000-EXIT.
+000540     EXIT.
+000550
+000560 2000-RESET-LOCKOUT.
+000570     MOVE WS-RESET-USERID TO LCK-USERID.
+000580     READ FAILED-ATTEMPT-COUNT
+000590         INVALID KEY
+000600             DISPLAY 'NO LOCKOUT RECORD FOR ' WS-RESET-USERID
+000610             GO TO 2000-EXIT
+000620     END-READ.
+000630     MOVE ZERO TO LCK-FAILED-COUNT.
+000640     SET LCK-ACCOUNT-OK TO TRUE.
+000650     REWRITE LCK-LOCKOUT-RECORD.
+000660     DISPLAY 'LOCKOUT CLEARED FOR ' WS-RESET-USERID.
+000670 2000-EXIT.
+000680     EXIT.
+000690
+000700 8000-TERMINATE.
+000710     CLOSE FAILED-ATTEMPT-COUNT.
+000720 8000-EXIT.
+000730     EXIT.
