@@ -1,42 +1,360 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SQLInjectionExample.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 USER-ID         PIC X(20).
-       01 USER-PASSWORD   PIC X(20).
-       01 SQL-COMMAND     PIC X(100).
- 
-       PROCEDURE DIVISION.
-       ACCEPT USER-ID.
-       ACCEPT USER-PASSWORD.
-
-       STRING 'SELECT * FROM USERS WHERE USER_ID = "' 
-              USER-ID 
-              '" AND PASSWORD = "' 
-              USER-PASSWORD 
-              '"'
-              INTO SQL-COMMAND.
-           
-       EXEC SQL
-           CONNECT TO 'MYDB'
-       END-EXEC.
-           
-       EXEC SQL
-           DECLARE C1 CURSOR FOR USER-QUERY
-       END-EXEC.
-           
-       EXEC SQL
-           OPEN C1 USING :SQL-COMMAND
-       END-EXEC.
-           
-       EXEC SQL
-           FETCH C1 INTO :USER-ID, :USER-PASSWORD
-       END-EXEC.
-       
-       EXEC SQL
-           CLOSE C1
-       END-EXEC.
- 
-       STOP RUN.
- 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQLInjectionExample.
+000030 AUTHOR. J. ALVAREZ.
+000040 INSTALLATION. UNIZAR BANK - RETAIL SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/15/2019 JA    ORIGINAL VERSION.
+000120* 08/08/2026 OSG   ADDED AUDIT-TRAIL-FILE - ONE RECORD WRITTEN FOR
+000130*                  EVERY LOGIN ATTEMPT, RIGHT AFTER THE FETCH.
+000140* 08/08/2026 OSG   ADDED FAILED-ATTEMPT-COUNT LOCKOUT CHECK KEYED
+000150*                  ON USER-ID AHEAD OF THE LOGIN QUERY.
+000160* 08/08/2026 OSG   ADDED SQLCODE CHECKING AFTER EVERY EXEC SQL
+000170*                  BLOCK, LOGGING NON-ZERO CODES TO DB-ERROR-LOG.
+000180* 08/08/2026 OSG   SWITCHED THE FETCH TO THE SHARED USERSREC
+000190*                  LAYOUT SO ACCOUNT STATUS, BALANCE AND LAST
+000200*                  LOGIN DATE COME BACK WITH EVERY QUERY.
+000210* 08/08/2026 OSG   ADDED A ONE-TIME-PASSCODE SECOND FACTOR AHEAD
+000220*                  OF OPEN C1, REQUIRED ONLY WHEN THE NIGHTLY JOB
+000230*                  LEFT AN OTP-CODE-FILE ENTRY FOR THE USERID.
+000240* 08/08/2026 OSG   ISSUE A SESSION TOKEN ON SUCCESSFUL LOGIN SO
+000250*                  THE CALLING SYSTEM DOES NOT HAVE TO RE-PROMPT
+000260*                  FOR CREDENTIALS ON EVERY REQUEST.
+000270* 08/08/2026 OSG   LOCKOUT AND HIGH-VALUE-ACCOUNT REVIEW: THE
+000280*                  ACCOUNT-LOCKED PATH NOW WRITES AN AUDIT RECORD
+000290*                  LIKE EVERY OTHER OUTCOME INSTEAD OF EXITING
+000300*                  SILENTLY; A HIGH-VALUE ACCOUNT WHOSE OTP-CODE-
+000310*                  FILE ENTRY IS MISSING NOW FAILS THE LOGIN
+000320*                  RATHER THAN FALLING BACK TO PASSWORD-ONLY; THE
+000330*                  SESSION TOKEN IS BUILT FROM AN UNLOGGED RANDOM
+000340*                  DRAW INSTEAD OF THE SAME DATE/TIME/USERID THAT
+000350*                  GOES TO THE AUDIT TRAIL, AND ITS EXPIRY DATE
+000360*                  NOW ROLLS FORWARD WHEN THE HOUR WRAPS PAST
+000370*                  MIDNIGHT; THE LOCKOUT THRESHOLD NOW COMES FROM
+000380*                  LOCKCFG.CPY, SHARED WITH THE BATCH PROGRAM.
+000390* 08/08/2026 OSG   REVIEW ROUND 3: 3150-VERIFY-OTP NOW CHECKS
+000400*                  OTP-EXPIRATION-TS SO A STALE OR ALREADY-USED
+000410*                  PASSCODE NO LONGER STAYS VALID UNTIL THE NEXT
+000420*                  NIGHTLY JOB OVERWRITES IT. DROPPED THE SQLCODE
+000430*                  CHECK AFTER DECLARE C1 - DECLARE IS NOT AN
+000440*                  EXECUTABLE STATEMENT AND NEVER SETS SQLCODE, SO
+000450*                  THE CHECK WAS JUST RE-LOGGING A STALE CONNECT
+000460*                  FAILURE UNDER A MISLEADING 'DECLARE' LABEL.
+000470*                  ALSO CHECK FILE STATUS AFTER OPENING FAILED-
+000480*                  ATTEMPT-COUNT AND OTP-CODE-FILE SO A FAILURE TO
+000490*                  OPEN A SECURITY CONTROL FILE STOPS THE RUN
+000500*                  INSTEAD OF FAILING SILENTLY.
+000510* 08/08/2026 OSG   REVIEW ROUND 4: AUD-BRANCH-NUMBER WAS ALWAYS
+000520*                  ZEROES, SO THE DAILY REPORT COULD NEVER BREAK
+000530*                  ON IT. NOW PROMPTS FOR THE TELLER'S BRANCH
+000540*                  NUMBER ALONGSIDE THE USERID/PASSWORD AND
+000550*                  CARRIES IT THROUGH TO THE AUDIT RECORD.
+000560*================================================================
+000570 ENVIRONMENT DIVISION.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000610         ORGANIZATION IS SEQUENTIAL.
+000620
+000630     SELECT DB-ERROR-LOG ASSIGN TO "DBERRLOG"
+000640         ORGANIZATION IS SEQUENTIAL.
+000650
+000660     SELECT FAILED-ATTEMPT-COUNT ASSIGN TO "LOCKOUT"
+000670         ORGANIZATION IS INDEXED
+000680         ACCESS MODE IS DYNAMIC
+000690         RECORD KEY IS LCK-USERID
+000700         FILE STATUS IS WS-LOCK-STATUS.
+000710     SELECT OTP-CODE-FILE ASSIGN TO "OTPCODE"
+000720         ORGANIZATION IS INDEXED
+000730         ACCESS MODE IS DYNAMIC
+000740         RECORD KEY IS OTP-USERID
+000750         FILE STATUS IS WS-OTP-STATUS.
+000760
+000770     SELECT SESSION-TOKEN-FILE ASSIGN TO "SESSTOKN"
+000780         ORGANIZATION IS SEQUENTIAL.
+000790
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  AUDIT-TRAIL-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY AUDITREC.
+000850
+000860 FD  DB-ERROR-LOG
+000870     LABEL RECORDS ARE STANDARD.
+000880     COPY DBERRREC.
+000890
+000900 FD  FAILED-ATTEMPT-COUNT
+000910     LABEL RECORDS ARE STANDARD.
+000920     COPY LOCKREC.
+000930
+000940 FD  OTP-CODE-FILE
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY OTPREC.
+000970
+000980 FD  SESSION-TOKEN-FILE
+000990     LABEL RECORDS ARE STANDARD.
+001000     COPY SESSTOKN.
+001010
+001020 WORKING-STORAGE SECTION.
+001030 COPY USERSREC.
+001040 01  USER-ID                     PIC X(20).
+001050 01  WS-BRANCH-NUMBER            PIC 9(04).
+001060 01  USER-PASSWORD               PIC X(20).
+001070 01  SQL-COMMAND                 PIC X(100).
+001080 01  SQLCODE                     PIC S9(09) COMP VALUE ZERO.
+001090 01  WS-SQL-OPERATION            PIC X(10).
+001100
+001110 01  WS-LOCK-STATUS              PIC X(02).
+001120 COPY LOCKCFG.
+001130 01  WS-OTP-STATUS               PIC X(02).
+001140 01  WS-ENTERED-OTP              PIC X(06).
+001150 01  WS-OTP-RESULT-SWITCH        PIC X(01) VALUE 'N'.
+001160     88  OTP-NOT-REQUIRED                VALUE 'N'.
+001170     88  OTP-VERIFIED                    VALUE 'V'.
+001180     88  OTP-REJECTED                    VALUE 'R'.
+001190
+001200 77  WS-SESSION-HOURS            PIC 9(02) VALUE 8.
+001210 01  WS-EXPIRY-HH                PIC 9(02).
+001220 01  WS-EXPIRY-DATE              PIC 9(08).
+001230 01  WS-DATE-INTEGER             PIC S9(09) COMP.
+001240 77  WS-TOKEN-SEED               PIC 9(04) COMP.
+001250 01  WS-TOKEN-RANDOM             PIC 9V9(09).
+001260 01  WS-TOKEN-DIGITS             PIC 9(09).
+001270
+001280 01  WS-SYS-DATE                 PIC 9(08).
+001290 01  WS-SYS-TIME                 PIC 9(08).
+001300 01  WS-CURRENT-TIMESTAMP        PIC X(26).
+001310
+001320 PROCEDURE DIVISION.
+001330 0000-MAINLINE.
+001340     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001350     PERFORM 2000-ACCEPT-CREDENTIALS THRU 2000-EXIT.
+001360     PERFORM 3000-AUTHENTICATE-USER THRU 3000-EXIT.
+001370     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001380     STOP RUN.
+001390
+001400 1000-INITIALIZE.
+001410     OPEN EXTEND AUDIT-TRAIL-FILE.
+001420     OPEN EXTEND DB-ERROR-LOG.
+001430     OPEN I-O FAILED-ATTEMPT-COUNT.
+001440     IF WS-LOCK-STATUS NOT = '00'
+001450         DISPLAY 'UNABLE TO OPEN LOCKOUT FILE - STATUS '
+001460             WS-LOCK-STATUS
+001470         STOP RUN
+001480     END-IF.
+001490     OPEN INPUT OTP-CODE-FILE.
+001500     IF WS-OTP-STATUS NOT = '00'
+001510         DISPLAY 'UNABLE TO OPEN OTP-CODE FILE - STATUS '
+001520             WS-OTP-STATUS
+001530         STOP RUN
+001540     END-IF.
+001550     OPEN EXTEND SESSION-TOKEN-FILE.
+001560 1000-EXIT.
+001570     EXIT.
+001580
+001590 2000-ACCEPT-CREDENTIALS.
+001600     ACCEPT USER-ID.
+001610     ACCEPT WS-BRANCH-NUMBER.
+001620     ACCEPT USER-PASSWORD.
+001630 2000-EXIT.
+001640     EXIT.
+001650
+001660 3000-AUTHENTICATE-USER.
+001670     PERFORM 3100-CHECK-LOCKOUT THRU 3100-EXIT.
+001680     IF LCK-ACCOUNT-LOCKED
+001690         DISPLAY 'ACCOUNT LOCKED - TOO MANY FAILED ATTEMPTS'
+001700         MOVE 9999 TO SQLCODE
+001710         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+001720         PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+001730         GO TO 3000-EXIT
+001740     END-IF.
+001750
+001760     PERFORM 3150-VERIFY-OTP THRU 3150-EXIT.
+001770     IF OTP-REJECTED
+001780         DISPLAY 'INVALID ONE-TIME PASSCODE'
+001790         MOVE 9999 TO SQLCODE
+001800         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+001810         PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+001820         PERFORM 3200-UPDATE-LOCKOUT-COUNTER THRU 3200-EXIT
+001830         GO TO 3000-EXIT
+001840     END-IF.
+001850     STRING 'SELECT * FROM USERS WHERE USER_ID = "'
+001860            USER-ID
+001870            '" AND PASSWORD = "'
+001880            USER-PASSWORD
+001890            '"'
+001900            INTO SQL-COMMAND
+001910     END-STRING.
+001920
+001930     EXEC SQL
+001940         CONNECT TO 'MYDB'
+001950     END-EXEC.
+001960     MOVE 'CONNECT' TO WS-SQL-OPERATION.
+001970     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+001980
+001990     EXEC SQL
+002000         DECLARE C1 CURSOR FOR USER-QUERY
+002010     END-EXEC.
+002020     EXEC SQL
+002030         OPEN C1 USING :SQL-COMMAND
+002040     END-EXEC.
+002050     MOVE 'OPEN' TO WS-SQL-OPERATION.
+002060     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002070
+002080     EXEC SQL
+002090         FETCH C1 INTO :USR-USER-ID, :USR-USER-PASSWORD,
+002100             :USR-ACCOUNT-STATUS, :USR-ACCOUNT-BALANCE,
+002110             :USR-LAST-LOGIN-DATE, :USR-HIGH-VALUE-FLAG
+002120     END-EXEC.
+002130     MOVE 'FETCH' TO WS-SQL-OPERATION.
+002140     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002150     IF SQLCODE = ZERO AND NOT USR-ACCOUNT-ACTIVE
+002160         MOVE 9999 TO SQLCODE
+002170     END-IF.
+002180     IF SQLCODE = ZERO AND USR-HIGH-VALUE-ACCOUNT
+002190         AND OTP-NOT-REQUIRED
+002200         DISPLAY 'HIGH-VALUE ACCOUNT HAS NO OTP ON FILE - DENIED'
+002210         MOVE 9999 TO SQLCODE
+002220     END-IF.
+002230
+002240     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+002250     PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT.
+002260     PERFORM 3200-UPDATE-LOCKOUT-COUNTER THRU 3200-EXIT.
+002270     IF SQLCODE = ZERO
+002280         PERFORM 7700-ISSUE-SESSION-TOKEN THRU 7700-EXIT
+002290     END-IF.
+002300
+002310     EXEC SQL
+002320         CLOSE C1
+002330     END-EXEC.
+002340     MOVE 'CLOSE' TO WS-SQL-OPERATION.
+002350     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002360 3000-EXIT.
+002370     EXIT.
+002380
+002390 3100-CHECK-LOCKOUT.
+002400     MOVE USER-ID TO LCK-USERID.
+002410     READ FAILED-ATTEMPT-COUNT
+002420         INVALID KEY
+002430             MOVE ZERO TO LCK-FAILED-COUNT
+002440             SET LCK-ACCOUNT-OK TO TRUE
+002450     END-READ.
+002460 3100-EXIT.
+002470     EXIT.
+002480
+002490 3150-VERIFY-OTP.
+002500     MOVE USER-ID TO OTP-USERID.
+002510     READ OTP-CODE-FILE
+002520         INVALID KEY
+002530             SET OTP-NOT-REQUIRED TO TRUE
+002540         NOT INVALID KEY
+002550             PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+002560             DISPLAY 'ENTER ONE-TIME PASSCODE:'
+002570             ACCEPT WS-ENTERED-OTP
+002580             IF WS-ENTERED-OTP = OTP-ONE-TIME-CODE
+002590                 AND OTP-EXPIRATION-TS >= WS-CURRENT-TIMESTAMP
+002600                 SET OTP-VERIFIED TO TRUE
+002610             ELSE
+002620                 SET OTP-REJECTED TO TRUE
+002630             END-IF
+002640     END-READ.
+002650 3150-EXIT.
+002660     EXIT.
+002670
+002680 3200-UPDATE-LOCKOUT-COUNTER.
+002690     IF SQLCODE = ZERO
+002700         MOVE ZERO TO LCK-FAILED-COUNT
+002710         SET LCK-ACCOUNT-OK TO TRUE
+002720     ELSE
+002730         ADD 1 TO LCK-FAILED-COUNT
+002740         IF LCK-FAILED-COUNT >= LCK-MAX-FAILED-ATTEMPTS
+002750             SET LCK-ACCOUNT-LOCKED TO TRUE
+002760         END-IF
+002770     END-IF.
+002780     MOVE USER-ID              TO LCK-USERID.
+002790     MOVE WS-CURRENT-TIMESTAMP TO LCK-LAST-ATTEMPT-TS.
+002800     REWRITE LCK-LOCKOUT-RECORD
+002810         INVALID KEY
+002820             WRITE LCK-LOCKOUT-RECORD
+002830     END-REWRITE.
+002840 3200-EXIT.
+002850     EXIT.
+002860
+002870 7000-BUILD-TIMESTAMP.
+002880     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+002890     ACCEPT WS-SYS-TIME FROM TIME.
+002900     STRING WS-SYS-DATE (1:4) '-' WS-SYS-DATE (5:2) '-'
+002910            WS-SYS-DATE (7:2) '-' WS-SYS-TIME (1:2) '.'
+002920            WS-SYS-TIME (3:2) '.' WS-SYS-TIME (5:2)
+002930            DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+002940     END-STRING.
+002950 7000-EXIT.
+002960     EXIT.
+002970
+002980 7500-WRITE-AUDIT-RECORD.
+002990     MOVE USER-ID               TO AUD-USERID.
+003000     MOVE WS-CURRENT-TIMESTAMP  TO AUD-TIMESTAMP.
+003010     MOVE 'SQLInjectionExample' TO AUD-PROGRAM-ID.
+003020     MOVE WS-BRANCH-NUMBER      TO AUD-BRANCH-NUMBER.
+003030     IF SQLCODE = ZERO
+003040         SET AUD-SUCCESS TO TRUE
+003050     ELSE
+003060         SET AUD-FAILURE TO TRUE
+003070     END-IF.
+003080     WRITE AUD-AUDIT-RECORD.
+003090 7500-EXIT.
+003100     EXIT.
+003110
+003120 7600-LOG-SQL-ERROR.
+003130     IF SQLCODE NOT = ZERO
+003140         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+003150         MOVE 'SQLInjectionExample' TO DBE-PROGRAM-ID
+003160         MOVE WS-CURRENT-TIMESTAMP  TO DBE-TIMESTAMP
+003170         MOVE WS-SQL-OPERATION      TO DBE-OPERATION
+003180         MOVE SQLCODE               TO DBE-SQLCODE
+003190         WRITE DBE-ERROR-RECORD
+003200     END-IF.
+003210 7600-EXIT.
+003220     EXIT.
+003230
+003240 7700-ISSUE-SESSION-TOKEN.
+003250     MOVE USER-ID TO SES-USERID.
+003260     ACCEPT WS-SYS-TIME FROM TIME.
+003270     MOVE WS-SYS-TIME (7:2) TO WS-TOKEN-SEED.
+003280     COMPUTE WS-TOKEN-RANDOM = FUNCTION RANDOM (WS-TOKEN-SEED).
+003290     COMPUTE WS-TOKEN-DIGITS = WS-TOKEN-RANDOM * 999999999.
+003300     STRING USER-ID (1:6) WS-TOKEN-DIGITS
+003310         DELIMITED BY SIZE INTO SES-TOKEN
+003320     END-STRING.
+003330     MOVE WS-CURRENT-TIMESTAMP TO SES-ISSUE-TIMESTAMP.
+003340     MOVE WS-SYS-DATE TO WS-EXPIRY-DATE.
+003350     MOVE WS-SYS-TIME (1:2) TO WS-EXPIRY-HH.
+003360     ADD WS-SESSION-HOURS TO WS-EXPIRY-HH.
+003370     IF WS-EXPIRY-HH >= 24
+003380         SUBTRACT 24 FROM WS-EXPIRY-HH
+003390         COMPUTE WS-DATE-INTEGER =
+003400             FUNCTION INTEGER-OF-DATE (WS-EXPIRY-DATE) + 1
+003410         COMPUTE WS-EXPIRY-DATE =
+003420             FUNCTION DATE-OF-INTEGER (WS-DATE-INTEGER)
+003430     END-IF.
+003440     STRING WS-EXPIRY-DATE (1:4) '-' WS-EXPIRY-DATE (5:2) '-'
+003450         WS-EXPIRY-DATE (7:2) '-' WS-EXPIRY-HH '.'
+003460         WS-SYS-TIME (3:2) '.' WS-SYS-TIME (5:2)
+003470         DELIMITED BY SIZE INTO SES-EXPIRY-TIMESTAMP
+003480     END-STRING.
+003490     WRITE SES-SESSION-TOKEN-RECORD.
+003500 7700-EXIT.
+003510     EXIT.
+003520
+003530 8000-TERMINATE.
+003540     CLOSE AUDIT-TRAIL-FILE.
+003550     CLOSE DB-ERROR-LOG.
+003560     CLOSE FAILED-ATTEMPT-COUNT.
+003570     CLOSE OTP-CODE-FILE.
+003580     CLOSE SESSION-TOKEN-FILE.
+003590 8000-EXIT.
+003600     EXIT.
