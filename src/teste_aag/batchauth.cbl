@@ -0,0 +1,383 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SQLBATCHAUTH.
+000030 AUTHOR. OPERATIONS SYSTEMS GROUP.
+000040 INSTALLATION. UNIZAR BANK - RETAIL SYSTEMS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/2026 OSG   ORIGINAL VERSION - BATCH ROSTER REVALIDATION,
+000120*                  RUNS THE CONNECT/DECLARE/OPEN/FETCH SEQUENCE
+000130*                  ONCE PER USERID/PASSWORD PAIR ON TRAN-AUTH-FILE
+000140*                  AND WRITES ONE OUTCOME LINE PER PAIR.
+000150* 08/08/2026 OSG   ADDED FAILED-ATTEMPT-COUNT LOCKOUT CHECK, THE
+000160*                  SAME ONE USED BY THE INTERACTIVE LOGIN
+000170*                  PROGRAMS, SO A PAIR ALREADY LOCKED IS SKIPPED
+000180*                  RATHER THAN RETRIED ALL NIGHT.
+000190* 08/08/2026 OSG   ADDED SQLCODE CHECKING AFTER EVERY EXEC SQL
+000200*                  BLOCK, LOGGING NON-ZERO CODES TO DB-ERROR-LOG,
+000210*                  SAME AS THE INTERACTIVE LOGIN PROGRAMS.
+000220* 08/08/2026 OSG   ADDED CHECKPOINT/RESTART SUPPORT - THE LAST
+000230*                  USERID PROCESSED IS SAVED EVERY 50 RECORDS SO
+000240*                  AN ABENDED RUN CAN RESTART WITHOUT REPROCESSING
+000250*                  PAIRS ALREADY WRITTEN TO AUTH-RESULT-FILE.
+000260* 08/08/2026 OSG   NOW WRITES TO AUDIT-TRAIL-FILE FOR EVERY PAIR
+000270*                  PROCESSED, INCLUDING PAIRS SKIPPED FOR BEING
+000280*                  ALREADY LOCKED, SO THE DAILY AUTHENTICATION
+000290*                  ACTIVITY REPORT SEES BATCH VOLUME TOO. ALSO
+000300*                  CHECKPOINTS EVERY RECORD NOW (INTERVAL OF 1)
+000310*                  RATHER THAN EVERY 50, SO A RESTART CANNOT
+000320*                  REPROCESS - AND RE-COUNT AGAINST THE LOCKOUT
+000330*                  THRESHOLD FOR - PAIRS ALREADY RESULTED. THAT
+000340*                  THRESHOLD NOW COMES FROM LOCKCFG.CPY, SHARED
+000350*                  WITH THE INTERACTIVE LOGIN PROGRAMS.
+000360* 08/08/2026 OSG   REVIEW ROUND 3: CLOSE C1 WAS RUNNING BEFORE THE
+000370*                  LOCKOUT-COUNTER UPDATE, RES-SQLCODE AND THE
+000380*                  AUDIT RECORD, SO THOSE THREE WERE READING
+000390*                  CLOSE'S OWN RETURN CODE INSTEAD OF FETCH'S -
+000400*                  EVERY PAIR LOOKED LIKE A SUCCESS REGARDLESS OF
+000410*                  WHETHER THE PASSWORD MATCHED. MOVED CLOSE C1 TO
+000420*                  RUN AFTER THOSE STEPS, SAME ORDER TESTE.CBL
+000430*                  ALREADY USES. AUTH-RESULT-FILE NOW OPENS EXTEND
+000440*                  RATHER THAN OUTPUT ON A RESTART SO THE RESULT
+000450*                  LINES FROM BEFORE THE ABEND ARE NOT TRUNCATED.
+000460*                  DROPPED THE SQLCODE CHECK AFTER DECLARE C1 -
+000470*                  DECLARE IS NOT EXECUTABLE AND NEVER SETS
+000480*                  SQLCODE.
+000490* 08/08/2026 OSG   REVIEW ROUND 4: FETCH C1 SUPPLIED ONLY TWO
+000500*                  HOST VARIABLES FOR THE SAME SIX-COLUMN ROW
+000510*                  TESTE.CBL NOW FETCHES - WOULD HAVE FAILED
+000520*                  EVERY FETCH IN THIS JOB AGAINST THE REAL
+000530*                  TABLE. NOW FETCHES INTO THE FULL USERSREC
+000540*                  FIELD LIST AND REJECTS A NON-ACTIVE ACCOUNT
+000550*                  STATUS THE SAME WAY TESTE.CBL DOES. TRAN-
+000560*                  AUTH-FILE NOW CARRIES A REAL BRANCH NUMBER
+000570*                  PER PAIR (TAF-BRANCH-NUMBER) SO AUD-BRANCH-
+000580*                  NUMBER IS NO LONGER HARD-CODED TO ZEROES.
+000590*================================================================
+000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT TRAN-AUTH-FILE ASSIGN TO "TRANAUTH"
+000640         ORGANIZATION IS SEQUENTIAL.
+000650
+000660     SELECT AUTH-RESULT-FILE ASSIGN TO "AUTHRSLT"
+000670         ORGANIZATION IS SEQUENTIAL.
+000680
+000690     SELECT DB-ERROR-LOG ASSIGN TO "DBERRLOG"
+000700         ORGANIZATION IS SEQUENTIAL.
+000710
+000720     SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITTRL"
+000730         ORGANIZATION IS SEQUENTIAL.
+000740
+000750     SELECT FAILED-ATTEMPT-COUNT ASSIGN TO "LOCKOUT"
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS DYNAMIC
+000780         RECORD KEY IS LCK-USERID
+000790         FILE STATUS IS WS-LOCK-STATUS.
+000800
+000810     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS DYNAMIC
+000840         RECORD KEY IS CHK-CHECKPOINT-ID
+000850         FILE STATUS IS WS-CHKPT-STATUS.
+000860
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  TRAN-AUTH-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY TRANAUTH.
+000920
+000930 FD  AUTH-RESULT-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY AUTHRSLT.
+000960
+000970 FD  DB-ERROR-LOG
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY DBERRREC.
+001000
+001010 FD  AUDIT-TRAIL-FILE
+001020     LABEL RECORDS ARE STANDARD.
+001030     COPY AUDITREC.
+001040
+001050 FD  FAILED-ATTEMPT-COUNT
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY LOCKREC.
+001080
+001090 FD  CHECKPOINT-FILE
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY CHKPTREC.
+001120
+001130 WORKING-STORAGE SECTION.
+001140 COPY USERSREC.
+001150 77  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001160     88  WS-EOF-YES                  VALUE 'Y'.
+001170     88  WS-EOF-NO                   VALUE 'N'.
+001180
+001190 77  WS-USER-ID              PIC X(20).
+001200 77  WS-USER-PASSWORD        PIC X(20).
+001210 77  WS-BRANCH-NUMBER        PIC 9(04).
+001220 77  WS-RECORD-COUNT         PIC 9(09) COMP VALUE ZERO.
+001230
+001240 01  SQL-COMMAND                 PIC X(200).
+001250 01  SQLCODE                     PIC S9(09) COMP VALUE ZERO.
+001260 01  WS-SQL-OPERATION            PIC X(10).
+001270
+001280 01  WS-LOCK-STATUS              PIC X(02).
+001290 COPY LOCKCFG.
+001300
+001310 01  WS-CHKPT-STATUS             PIC X(02).
+001320 77  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 1.
+001330 77  WS-CHECKPOINT-QUOTIENT      PIC 9(09) COMP.
+001340 77  WS-CHECKPOINT-REMAINDER     PIC 9(04) COMP.
+001350
+001360 01  WS-SYS-DATE                 PIC 9(08).
+001370 01  WS-SYS-TIME                 PIC 9(08).
+001380 01  WS-CURRENT-TIMESTAMP        PIC X(26).
+001390
+001400 PROCEDURE DIVISION.
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+001440         UNTIL WS-EOF-YES.
+001450     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001460     STOP RUN.
+001470
+001480 1000-INITIALIZE.
+001490     OPEN INPUT TRAN-AUTH-FILE.
+001500     OPEN EXTEND DB-ERROR-LOG.
+001510     OPEN EXTEND AUDIT-TRAIL-FILE.
+001520     OPEN I-O FAILED-ATTEMPT-COUNT.
+001530     IF WS-LOCK-STATUS NOT = '00'
+001540         DISPLAY 'UNABLE TO OPEN LOCKOUT FILE - STATUS '
+001550             WS-LOCK-STATUS
+001560         STOP RUN
+001570     END-IF.
+001580     OPEN I-O CHECKPOINT-FILE.
+001590     IF WS-CHKPT-STATUS NOT = '00'
+001600         DISPLAY 'UNABLE TO OPEN CHECKPOINT FILE - STATUS '
+001610             WS-CHKPT-STATUS
+001620         STOP RUN
+001630     END-IF.
+001640     MOVE 'N' TO WS-EOF-SWITCH.
+001650     MOVE ZERO TO WS-RECORD-COUNT.
+001660     MOVE 'C' TO CHK-CHECKPOINT-ID.
+001670     READ CHECKPOINT-FILE
+001680         INVALID KEY
+001690             MOVE SPACES TO CHK-LAST-USERID
+001700             MOVE ZERO   TO CHK-RECORD-COUNT
+001710     END-READ.
+001720     IF CHK-LAST-USERID = SPACES
+001730         OPEN OUTPUT AUTH-RESULT-FILE
+001740     ELSE
+001750         OPEN EXTEND AUTH-RESULT-FILE
+001760     END-IF.
+001770     EXEC SQL
+001780         CONNECT TO 'MYDB'
+001790     END-EXEC.
+001800     MOVE 'CONNECT' TO WS-SQL-OPERATION.
+001810     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+001820     EXEC SQL
+001830         DECLARE C1 CURSOR FOR USER-QUERY
+001840     END-EXEC.
+001850     IF CHK-LAST-USERID = SPACES
+001860         PERFORM 1100-READ-TRAN-RECORD THRU 1100-EXIT
+001870     ELSE
+001880         MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+001890         PERFORM 1150-SKIP-TO-RESTART-POINT THRU 1150-EXIT
+001900     END-IF.
+001910 1000-EXIT.
+001920     EXIT.
+001930
+001940 1100-READ-TRAN-RECORD.
+001950     READ TRAN-AUTH-FILE
+001960         AT END
+001970             MOVE 'Y' TO WS-EOF-SWITCH
+001980     END-READ.
+001990 1100-EXIT.
+002000     EXIT.
+002010
+002020 1150-SKIP-TO-RESTART-POINT.
+002030     PERFORM 1100-READ-TRAN-RECORD THRU 1100-EXIT
+002040         UNTIL WS-EOF-YES OR TAF-USERID = CHK-LAST-USERID.
+002050     IF NOT WS-EOF-YES
+002060         PERFORM 1100-READ-TRAN-RECORD THRU 1100-EXIT
+002070     END-IF.
+002080 1150-EXIT.
+002090     EXIT.
+002100
+002110 2000-PROCESS-TRANSACTIONS.
+002120     MOVE TAF-USERID        TO WS-USER-ID.
+002130     MOVE TAF-PASSWORD      TO WS-USER-PASSWORD.
+002140     MOVE TAF-BRANCH-NUMBER TO WS-BRANCH-NUMBER.
+002150     ADD 1 TO WS-RECORD-COUNT.
+002160     PERFORM 3000-AUTHENTICATE-PAIR THRU 3000-EXIT.
+002170     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+002180         GIVING WS-CHECKPOINT-QUOTIENT
+002190         REMAINDER WS-CHECKPOINT-REMAINDER.
+002200     IF WS-CHECKPOINT-REMAINDER = ZERO
+002210         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+002220     END-IF.
+002230     PERFORM 1100-READ-TRAN-RECORD THRU 1100-EXIT.
+002240 2000-EXIT.
+002250     EXIT.
+002260
+002270 3000-AUTHENTICATE-PAIR.
+002280     PERFORM 3100-CHECK-LOCKOUT THRU 3100-EXIT.
+002290     IF LCK-ACCOUNT-LOCKED
+002300         MOVE WS-USER-ID TO RES-USERID
+002310         MOVE 'LOCKED'   TO RES-OUTCOME
+002320         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+002330         MOVE WS-CURRENT-TIMESTAMP TO RES-TIMESTAMP
+002340         MOVE ZERO TO RES-SQLCODE
+002350         WRITE RES-AUTH-RESULT-RECORD
+002360         MOVE 9999 TO SQLCODE
+002370         PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT
+002380         GO TO 3000-EXIT
+002390     END-IF.
+002400
+002410     STRING 'SELECT * FROM USERS WHERE USER_ID = "'
+002420            WS-USER-ID
+002430            '" AND PASSWORD = "'
+002440            WS-USER-PASSWORD
+002450            '"'
+002460            INTO SQL-COMMAND
+002470     END-STRING.
+002480
+002490     EXEC SQL
+002500         OPEN C1 USING :SQL-COMMAND
+002510     END-EXEC.
+002520     MOVE 'OPEN' TO WS-SQL-OPERATION.
+002530     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002540
+002550     EXEC SQL
+002560         FETCH C1 INTO :USR-USER-ID, :USR-USER-PASSWORD,
+002570             :USR-ACCOUNT-STATUS, :USR-ACCOUNT-BALANCE,
+002580             :USR-LAST-LOGIN-DATE, :USR-HIGH-VALUE-FLAG
+002590     END-EXEC.
+002600     MOVE 'FETCH' TO WS-SQL-OPERATION.
+002610     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002620     IF SQLCODE = ZERO AND NOT USR-ACCOUNT-ACTIVE
+002630         MOVE 9999 TO SQLCODE
+002640     END-IF.
+002650
+002660     IF SQLCODE = ZERO
+002670         MOVE 'SUCCESS' TO RES-OUTCOME
+002680     ELSE
+002690         MOVE 'FAILED'  TO RES-OUTCOME
+002700     END-IF.
+002710
+002720     PERFORM 3200-UPDATE-LOCKOUT-COUNTER THRU 3200-EXIT.
+002730     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+002740     MOVE WS-USER-ID            TO RES-USERID.
+002750     MOVE WS-CURRENT-TIMESTAMP  TO RES-TIMESTAMP.
+002760     MOVE SQLCODE               TO RES-SQLCODE.
+002770     WRITE RES-AUTH-RESULT-RECORD.
+002780     PERFORM 7500-WRITE-AUDIT-RECORD THRU 7500-EXIT.
+002790
+002800     EXEC SQL
+002810         CLOSE C1
+002820     END-EXEC.
+002830     MOVE 'CLOSE' TO WS-SQL-OPERATION.
+002840     PERFORM 7600-LOG-SQL-ERROR THRU 7600-EXIT.
+002850 3000-EXIT.
+002860     EXIT.
+002870
+002880 3100-CHECK-LOCKOUT.
+002890     MOVE WS-USER-ID TO LCK-USERID.
+002900     READ FAILED-ATTEMPT-COUNT
+002910         INVALID KEY
+002920             MOVE ZERO TO LCK-FAILED-COUNT
+002930             SET LCK-ACCOUNT-OK TO TRUE
+002940     END-READ.
+002950 3100-EXIT.
+002960     EXIT.
+002970
+002980 3200-UPDATE-LOCKOUT-COUNTER.
+002990     IF SQLCODE = ZERO
+003000         MOVE ZERO TO LCK-FAILED-COUNT
+003010         SET LCK-ACCOUNT-OK TO TRUE
+003020     ELSE
+003030         ADD 1 TO LCK-FAILED-COUNT
+003040         IF LCK-FAILED-COUNT >= LCK-MAX-FAILED-ATTEMPTS
+003050             SET LCK-ACCOUNT-LOCKED TO TRUE
+003060         END-IF
+003070     END-IF.
+003080     MOVE WS-USER-ID           TO LCK-USERID.
+003090     MOVE WS-CURRENT-TIMESTAMP TO LCK-LAST-ATTEMPT-TS.
+003100     REWRITE LCK-LOCKOUT-RECORD
+003110         INVALID KEY
+003120             WRITE LCK-LOCKOUT-RECORD
+003130     END-REWRITE.
+003140 3200-EXIT.
+003150     EXIT.
+003160
+003170 3300-WRITE-CHECKPOINT.
+003180     MOVE 'C'                  TO CHK-CHECKPOINT-ID.
+003190     MOVE WS-USER-ID           TO CHK-LAST-USERID.
+003200     MOVE WS-RECORD-COUNT      TO CHK-RECORD-COUNT.
+003210     PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT.
+003220     MOVE WS-CURRENT-TIMESTAMP TO CHK-CHECKPOINT-TS.
+003230     REWRITE CHK-CHECKPOINT-RECORD
+003240         INVALID KEY
+003250             WRITE CHK-CHECKPOINT-RECORD
+003260     END-REWRITE.
+003270 3300-EXIT.
+003280     EXIT.
+003290
+003300 7000-BUILD-TIMESTAMP.
+003310     ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+003320     ACCEPT WS-SYS-TIME FROM TIME.
+003330     STRING WS-SYS-DATE (1:4) '-' WS-SYS-DATE (5:2) '-'
+003340            WS-SYS-DATE (7:2) '-' WS-SYS-TIME (1:2) '.'
+003350            WS-SYS-TIME (3:2) '.' WS-SYS-TIME (5:2)
+003360            DELIMITED BY SIZE INTO WS-CURRENT-TIMESTAMP
+003370     END-STRING.
+003380 7000-EXIT.
+003390     EXIT.
+003400
+003410 7500-WRITE-AUDIT-RECORD.
+003420     MOVE WS-USER-ID            TO AUD-USERID.
+003430     MOVE WS-CURRENT-TIMESTAMP  TO AUD-TIMESTAMP.
+003440     MOVE 'SQLBATCHAUTH'        TO AUD-PROGRAM-ID.
+003450     MOVE WS-BRANCH-NUMBER      TO AUD-BRANCH-NUMBER.
+003460     IF SQLCODE = ZERO
+003470         SET AUD-SUCCESS TO TRUE
+003480     ELSE
+003490         SET AUD-FAILURE TO TRUE
+003500     END-IF.
+003510     WRITE AUD-AUDIT-RECORD.
+003520 7500-EXIT.
+003530     EXIT.
+003540
+003550 7600-LOG-SQL-ERROR.
+003560     IF SQLCODE NOT = ZERO
+003570         PERFORM 7000-BUILD-TIMESTAMP THRU 7000-EXIT
+003580         MOVE 'SQLBATCHAUTH'         TO DBE-PROGRAM-ID
+003590         MOVE WS-CURRENT-TIMESTAMP   TO DBE-TIMESTAMP
+003600         MOVE WS-SQL-OPERATION       TO DBE-OPERATION
+003610         MOVE SQLCODE                TO DBE-SQLCODE
+003620         WRITE DBE-ERROR-RECORD
+003630     END-IF.
+003640 7600-EXIT.
+003650     EXIT.
+003660
+003670 8000-TERMINATE.
+003680     MOVE 'C'    TO CHK-CHECKPOINT-ID.
+003690     MOVE SPACES TO CHK-LAST-USERID.
+003700     MOVE ZERO   TO CHK-RECORD-COUNT.
+003710     MOVE SPACES TO CHK-CHECKPOINT-TS.
+003720     REWRITE CHK-CHECKPOINT-RECORD
+003730         INVALID KEY
+003740             WRITE CHK-CHECKPOINT-RECORD
+003750     END-REWRITE.
+003760     CLOSE TRAN-AUTH-FILE.
+003770     CLOSE AUTH-RESULT-FILE.
+003780     CLOSE DB-ERROR-LOG.
+003790     CLOSE AUDIT-TRAIL-FILE.
+003800     CLOSE FAILED-ATTEMPT-COUNT.
+003810     CLOSE CHECKPOINT-FILE.
+003820 8000-EXIT.
+003830     EXIT.
