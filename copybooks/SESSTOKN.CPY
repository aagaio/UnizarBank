@@ -0,0 +1,11 @@
+      *================================================================
+      * SESSTOKN.CPY
+      * RECORD LAYOUT FOR SESSION-TOKEN-FILE - ONE RECORD WRITTEN FOR
+      * EVERY SUCCESSFUL LOGIN, CARRYING THE TOKEN A CALLING SYSTEM
+      * USES IN PLACE OF RE-PROMPTING FOR CREDENTIALS UNTIL IT EXPIRES.
+      *================================================================
+       01  SES-SESSION-TOKEN-RECORD.
+           05  SES-USERID              PIC X(20).
+           05  SES-TOKEN               PIC X(20).
+           05  SES-ISSUE-TIMESTAMP     PIC X(26).
+           05  SES-EXPIRY-TIMESTAMP    PIC X(26).
