@@ -0,0 +1,8 @@
+      *================================================================
+      * LOCKCFG.CPY
+      * SHARED LOCKOUT THRESHOLD - HOW MANY CONSECUTIVE FAILED LOGINS
+      * TRIP FAILED-ATTEMPT-COUNT. COPIED INTO EVERY PROGRAM THAT
+      * UPDATES THE LOCKOUT COUNTER SO THE INTERACTIVE AND BATCH PATHS
+      * CANNOT DRIFT APART ON THE THRESHOLD VALUE.
+      *================================================================
+       77  LCK-MAX-FAILED-ATTEMPTS     PIC 9(04) VALUE 5.
