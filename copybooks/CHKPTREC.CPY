@@ -0,0 +1,12 @@
+      *================================================================
+      * CHKPTREC.CPY
+      * RECORD LAYOUT FOR CHECKPOINT-FILE - A SINGLE RECORD (KEYED BY
+      * A CONSTANT ID) RECORDING THE LAST TRAN-AUTH-FILE USERID THE
+      * OVERNIGHT BATCH FINISHED PROCESSING, SO A RESTARTED RUN CAN
+      * SKIP PAST WORK ALREADY DONE INSTEAD OF REPROCESSING IT.
+      *================================================================
+       01  CHK-CHECKPOINT-RECORD.
+           05  CHK-CHECKPOINT-ID       PIC X(01).
+           05  CHK-LAST-USERID         PIC X(20).
+           05  CHK-RECORD-COUNT        PIC 9(09) COMP-3.
+           05  CHK-CHECKPOINT-TS       PIC X(26).
