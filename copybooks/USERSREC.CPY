@@ -0,0 +1,18 @@
+      *================================================================
+      * USERSREC.CPY
+      * SHARED RECORD LAYOUT FOR THE ROW FETCHED FROM THE USERS TABLE -
+      * USED BY EVERY PROGRAM THAT QUERIES USERS SO THE ACCOUNT-STATUS,
+      * BALANCE AND LAST-LOGIN FIELDS STAY IN ONE PLACE.
+      *================================================================
+       01  USR-USER-RECORD.
+           05  USR-USER-ID             PIC X(20).
+           05  USR-USER-PASSWORD       PIC X(20).
+           05  USR-ACCOUNT-STATUS      PIC X(01).
+               88  USR-ACCOUNT-ACTIVE          VALUE 'A'.
+               88  USR-ACCOUNT-SUSPENDED       VALUE 'S'.
+               88  USR-ACCOUNT-CLOSED          VALUE 'C'.
+           05  USR-ACCOUNT-BALANCE     PIC S9(11)V99 COMP-3.
+           05  USR-LAST-LOGIN-DATE     PIC 9(08).
+           05  USR-HIGH-VALUE-FLAG     PIC X(01).
+               88  USR-HIGH-VALUE-ACCOUNT      VALUE 'Y'.
+               88  USR-STANDARD-ACCOUNT        VALUE 'N'.
