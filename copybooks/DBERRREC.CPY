@@ -0,0 +1,11 @@
+      *================================================================
+      * DBERRREC.CPY
+      * RECORD LAYOUT FOR DB-ERROR-LOG - ONE RECORD PER NON-ZERO
+      * SQLCODE RETURNED BY AN EXEC SQL BLOCK, SO DATABASE CONNECTIVITY
+      * FAILURES SHOW UP SOMEWHERE BESIDES THE CONSOLE.
+      *================================================================
+       01  DBE-ERROR-RECORD.
+           05  DBE-PROGRAM-ID          PIC X(20).
+           05  DBE-TIMESTAMP           PIC X(26).
+           05  DBE-OPERATION           PIC X(10).
+           05  DBE-SQLCODE             PIC S9(09) COMP-3.
