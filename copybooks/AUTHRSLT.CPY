@@ -0,0 +1,10 @@
+      *================================================================
+      * AUTHRSLT.CPY
+      * RECORD LAYOUT FOR THE BATCH AUTHENTICATION RESULT FILE - ONE
+      * OUTCOME LINE WRITTEN PER USERID/PASSWORD PAIR PROCESSED.
+      *================================================================
+       01  RES-AUTH-RESULT-RECORD.
+           05  RES-USERID              PIC X(20).
+           05  RES-OUTCOME             PIC X(10).
+           05  RES-TIMESTAMP           PIC X(26).
+           05  RES-SQLCODE             PIC S9(09) COMP-3.
