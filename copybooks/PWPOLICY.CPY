@@ -0,0 +1,11 @@
+      *================================================================
+      * PWPOLICY.CPY
+      * RECORD LAYOUT FOR PASSWORD-POLICY - ONE ENTRY PER USERID GIVING
+      * THE MINIMUM PASSWORD LENGTH AND THE DATE THE CURRENT PASSWORD
+      * EXPIRES, SO LOGIN CAN REJECT A STALE OR TOO-SHORT PASSWORD
+      * BEFORE EVER TALKING TO THE DATABASE.
+      *================================================================
+       01  PWP-POLICY-RECORD.
+           05  PWP-USERID              PIC X(20).
+           05  PWP-MIN-LENGTH          PIC 9(02).
+           05  PWP-EXPIRATION-DATE     PIC 9(08).
