@@ -0,0 +1,14 @@
+      *================================================================
+      * AUDITREC.CPY
+      * SHARED RECORD LAYOUT FOR AUDIT-TRAIL-FILE - ONE RECORD WRITTEN
+      * FOR EVERY LOGIN ATTEMPT, REGARDLESS OF OUTCOME, SO COMPLIANCE
+      * CAN RECONSTRUCT WHO TRIED TO AUTHENTICATE AND WHEN.
+      *================================================================
+       01  AUD-AUDIT-RECORD.
+           05  AUD-USERID              PIC X(20).
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-PROGRAM-ID          PIC X(20).
+           05  AUD-BRANCH-NUMBER       PIC 9(04).
+           05  AUD-OUTCOME             PIC X(01).
+               88  AUD-SUCCESS                 VALUE 'S'.
+               88  AUD-FAILURE                 VALUE 'F'.
