@@ -0,0 +1,13 @@
+      *================================================================
+      * LOCKREC.CPY
+      * RECORD LAYOUT FOR FAILED-ATTEMPT-COUNT - ONE ENTRY PER USERID,
+      * KEYED INDEXED FILE TRACKING CONSECUTIVE LOGIN FAILURES SO A
+      * USERID CAN BE LOCKED OUT AFTER TOO MANY BAD ATTEMPTS.
+      *================================================================
+       01  LCK-LOCKOUT-RECORD.
+           05  LCK-USERID              PIC X(20).
+           05  LCK-FAILED-COUNT        PIC 9(04) COMP.
+           05  LCK-LOCKED-FLAG         PIC X(01).
+               88  LCK-ACCOUNT-LOCKED          VALUE 'Y'.
+               88  LCK-ACCOUNT-OK              VALUE 'N'.
+           05  LCK-LAST-ATTEMPT-TS     PIC X(26).
