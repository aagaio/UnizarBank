@@ -0,0 +1,11 @@
+      *================================================================
+      * OTPREC.CPY
+      * RECORD LAYOUT FOR OTP-CODE-FILE - ONE ENTRY PER USERID THAT
+      * REQUIRES A SECOND FACTOR, CARRYING THE ONE-TIME PASSCODE A
+      * NIGHTLY JOB GENERATED FOR TODAY'S LOGINS. A USERID WITH NO
+      * ENTRY IN THIS FILE DOES NOT REQUIRE A SECOND FACTOR.
+      *================================================================
+       01  OTP-CODE-RECORD.
+           05  OTP-USERID              PIC X(20).
+           05  OTP-ONE-TIME-CODE       PIC X(06).
+           05  OTP-EXPIRATION-TS       PIC X(26).
