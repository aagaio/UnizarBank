@@ -0,0 +1,11 @@
+      *================================================================
+      * TRANAUTH.CPY
+      * RECORD LAYOUT FOR TRAN-AUTH-FILE - ONE USERID/PASSWORD PAIR
+      * PER RECORD, FEEDING THE OVERNIGHT ROSTER AUTHENTICATION BATCH.
+      * TAF-BRANCH-NUMBER IS THE HOME BRANCH THE ROSTER EXTRACT RAN
+      * THE PAIR UNDER, CARRIED THROUGH TO AUDIT-TRAIL-FILE.
+      *================================================================
+       01  TAF-TRAN-AUTH-RECORD.
+           05  TAF-USERID              PIC X(20).
+           05  TAF-PASSWORD            PIC X(20).
+           05  TAF-BRANCH-NUMBER       PIC 9(04).
